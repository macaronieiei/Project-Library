@@ -21,6 +21,19 @@
        ORGANIZATION IS LINE SEQUENTIAL.
        SELECT TEMP-BOOK-FILE ASSIGN TO "TEMP_BOOK.txt"
        ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT TEMP-MEMBER-FILE ASSIGN TO "TEMP_MEMBER.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT RESERVE-FILE ASSIGN TO "RESERVE.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-RESERVE-STATUS.
+       SELECT TEMP-RESERVE-FILE ASSIGN TO "TEMP_RESERVE.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-RESERVE-STATUS.
+       SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CTL-FILE ASSIGN TO "CTLFILE.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CTL-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -30,6 +43,7 @@
            05 MEM-SID-ID   PIC X(23).
            05 MEM-NAME     PIC X(35).
            05 MEM-PHONE    PIC X(10).
+           05 MEM-STATUS   PIC A.
 
        FD  BOOK-FILE.
        01  BOOK-FILE-REC.
@@ -39,6 +53,7 @@
            05 BOOK-CALL-NUM    PIC X(25).
            05 BOOK-CATEGORY    PIC X(22).
            05 BOOK-STATUS      PIC A.
+           05 BOOK-HELD-FOR    PIC X(14).
 
        FD  BORROW-FILE.
        01  BORROW-FILE-REC.
@@ -47,6 +62,7 @@
            05 BORROW-BOOK-ISBN     PIC X(20).
            05 BORROW-DATE          PIC X(21).
            05 RETURN-DATE          PIC X(10).
+           05 BORROW-DUE-DATE      PIC X(10).
 
        FD  RETURN-FILE.
        01  RETURN-FILE-REC.
@@ -56,6 +72,7 @@
            05 RETURN-BOOK-ISBN  PIC X(20).
            05 BORROW-DATE-R     PIC X(21).
            05 RETURN-DATE-R     PIC X(21).
+           05 RETURN-FINE-BAHT  PIC 9(7).
 
        FD  TEMP-BORROW-FILE.
        01  TEMP-BORROW-REC.
@@ -64,6 +81,7 @@
            05 TEMP-BORROW-ISBN     PIC X(20).
            05 TEMP-BORROW-DATE     PIC X(21).
            05 TEMP-RETURN-DATE     PIC X(21).
+           05 TEMP-BORROW-DUE-DATE PIC X(10).
 
        FD  TEMP-BOOK-FILE.
        01  TEMP-BOOK-REC.
@@ -73,11 +91,50 @@
            05 TEMP-BOOK-CALL-NUM    PIC X(25).
            05 TEMP-BOOK-CATEGORY    PIC X(22).
            05 TEMP-BOOK-STATUS      PIC A.
+           05 TEMP-BOOK-HELD-FOR    PIC X(14).
+
+       FD  TEMP-MEMBER-FILE.
+       01  TEMP-MEMBER-REC.
+           05 TEMP-MEM-ID       PIC X(18).
+           05 TEMP-MEM-SID-ID   PIC X(23).
+           05 TEMP-MEM-NAME     PIC X(35).
+           05 TEMP-MEM-PHONE    PIC X(10).
+           05 TEMP-MEM-STATUS   PIC A.
+
+       FD  RESERVE-FILE.
+       01  RESERVE-FILE-REC.
+           05 RESERVE-MEM-ID       PIC X(14).
+           05 RESERVE-BOOK-ISBN    PIC X(17).
+           05 RESERVE-DATE-TIME    PIC X(21).
+           05 RESERVE-STATUS       PIC A.
+
+       FD  TEMP-RESERVE-FILE.
+       01  TEMP-RESERVE-REC.
+           05 TEMP-RESERVE-MEM-ID      PIC X(14).
+           05 TEMP-RESERVE-BOOK-ISBN   PIC X(17).
+           05 TEMP-RESERVE-DATE-TIME   PIC X(21).
+           05 TEMP-RESERVE-STATUS      PIC A.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-FILE-REC.
+           05 AUDIT-TIMESTAMP     PIC X(21).
+           05 AUDIT-MEM-ID-F      PIC X(14).
+           05 AUDIT-ACTION-F      PIC X(20).
+           05 AUDIT-OUTCOME-F     PIC X(50).
+
+      *> Persistent sequence-control file: one record each for the
+      *> last-issued Borrow ID and Return ID, so ADD-BORROW/ADD-RETURN
+      *> no longer have to rescan BORROW-FILE/RETURN-FILE end to end
+      *> just to work out the next ID.
+       FD  CTL-FILE.
+       01  CTL-FILE-REC.
+           05 CTL-ID-TYPE      PIC X(10).
+           05 CTL-SEQ-NUM      PIC 9(9).
 
        WORKING-STORAGE SECTION.
        01  DUMMY PIC X.
        01  PROG-CONTROL.
-           05 WS-CHOICE PIC 9.
+           05 WS-CHOICE PIC 99.
 
        01  LOGIN-REGIS.
            05 STD-MEM-ID   PIC X(14).
@@ -128,15 +185,30 @@
            05 RETURN-HOUR PIC 9(2).
            05 RETURN-MINUTE PIC 9(2).
            05 RETURN-SECOND PIC 9(2).
-           05 NOW-RETURN   PIC X(21).
+           05 NOW-RETURN   PIC X(21) VALUE SPACES.
+
+       01  RESERVE-SYS.
+           05 RES-CURRENT-DATE-TIME PIC X(21).
+           05 RES-YEAR     PIC 9(4).
+           05 RES-MONTH    PIC 9(2).
+           05 RES-DAY      PIC 9(2).
+           05 RES-HOUR     PIC 9(2).
+           05 RES-MINUTE   PIC 9(2).
+           05 RES-SECOND   PIC 9(2).
+           05 NOW-RESERVE  PIC X(21) VALUE SPACES.
+           05 WS-OLDEST-MEM-ID      PIC X(14).
+           05 WS-OLDEST-DATE-TIME   PIC X(21).
+           05 WS-RESERVE-FOUND      PIC A   VALUE "N".
 
        01  WS-DATE-CALC.
            05 BRW-YYYY        PIC 9(4).
            05 BRW-MM          PIC 9(2).
            05 BRW-DD          PIC 9(2).
            05 BRW-YYYYMMDD    PIC 9(8).
+           05 TODAY-YYYYMMDD  PIC 9(8).
            05 INT-BRW         PIC 9(9).
            05 INT-RTN         PIC 9(9).
+           05 DAYS-DIFF       PIC S9(5).
            05 DAYS-USED       PIC 9(5).
            05 LATE-DAYS       PIC 9(5).
            05 FINE-BAHT       PIC 9(7).
@@ -155,18 +227,38 @@
        01  WS-BOOK-COUNT    PIC 9(3) VALUE 0.
        01  NOZERO-WS-BOOK-COUNT PIC ZZ9.
 
+       01  BOOK-SEARCH-SYS.
+           05 WS-SEARCH-FIELD      PIC X.
+           05 WS-SEARCH-TERM       PIC X(55).
+           05 WS-SEARCH-TERM-UP    PIC X(55).
+           05 WS-SEARCH-LEN        PIC 9(3).
+           05 WS-CHECK-TARGET      PIC X(55).
+           05 WS-CHECK-TARGET-UP   PIC X(55).
+           05 WS-SCAN-POS          PIC 9(3).
+           05 WS-MAX-POS           PIC 9(3).
+           05 WS-MATCH             PIC A.
+
        01  WS-FILE-STATUS        PIC XX     VALUE SPACES.
 
            77  SEQ-NUMBER    PIC 9(9) VALUE 1.
            77  TMP-ID             PIC 9(10).
            77  DAILY-FINE         PIC 9(2) VALUE 05.
+           77  BORROW-LIMIT       PIC 9(2) VALUE 05.
+           77  WS-MEMBER-BORROW-COUNT PIC 9(3) VALUE 0.
 
            77  RTN-SEQ-NUM      PIC 9(10) VALUE 0.
            77  RTN-TMP-ID       PIC 9(10).
 
+           77  WS-CTL-STATUS    PIC XX     VALUE SPACES.
+           77  WS-CTL-BORROW-SEQ PIC 9(9)  VALUE 0.
+           77  WS-CTL-RETURN-SEQ PIC 9(9)  VALUE 0.
+           77  WS-RESERVE-STATUS PIC XX    VALUE SPACES.
+
        01  WS-RETURN-FLAGS.
            05 WS-FOUND-BORROW             PIC A   VALUE "N".
+           05 WS-RETURN-DENIED            PIC A   VALUE "N".
            05 CURRENT-BORROW-ID           PIC X(15).
+           05 CURRENT-DUE-DATE            PIC X(10).
 
        01  WS-EOF-FLAG          PIC A(1)    VALUE 'N'.
            88 WS-END-OF-FILE               VALUE 'Y'.
@@ -175,9 +267,42 @@
        01  WS-HIS-CNT-FORMAT    PIC ZZ9.
        01  WS-TOTAL-RET-FORMAT  PIC Z,ZZ9.
 
+       01  WS-OVERDUE-COUNT     PIC 9(3) VALUE 0.
+       01  WS-DAYS-OVERDUE-DISP PIC 9(5) VALUE 0.
+
+       01  AUDIT-LOG-SYS.
+           05 AUDIT-CURRENT-DATE-TIME PIC X(21).
+           05 AUDIT-YEAR       PIC 9(4).
+           05 AUDIT-MONTH      PIC 9(2).
+           05 AUDIT-DAY        PIC 9(2).
+           05 AUDIT-HOUR       PIC 9(2).
+           05 AUDIT-MINUTE     PIC 9(2).
+           05 AUDIT-SECOND     PIC 9(2).
+           05 NOW-AUDIT        PIC X(21) VALUE SPACES.
+           05 WS-AUDIT-MEM-ID  PIC X(14).
+           05 WS-AUDIT-ACTION  PIC X(20).
+           05 WS-AUDIT-OUTCOME PIC X(50).
+
+       01  MANAGE-BOOKS-SYS.
+           05 WS-MANAGE-CHOICE PIC 9.
+           05 MB-ISBN          PIC X(17).
+           05 MB-NAME          PIC X(55).
+           05 MB-AUTHOR        PIC X(27).
+           05 MB-CALLNUM       PIC X(25).
+           05 MB-CATEGORY      PIC X(22).
+           05 MB-FOUND         PIC A   VALUE "N".
+
+       01  MANAGE-MEMBERS-SYS.
+           05 WS-MEMBER-CHOICE PIC 9.
+           05 MM-SID-ID        PIC X(23).
+           05 MM-NAME          PIC X(35).
+           05 MM-PHONE         PIC X(10).
+           05 MM-FOUND         PIC A   VALUE "N".
+           05 MM-NEW-STATUS    PIC A.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM MENU-LOOP UNTIL WS-CHOICE = 7.
+           PERFORM MENU-LOOP UNTIL WS-CHOICE = 10.
            STOP RUN.
 
       *>  MENU
@@ -191,7 +316,10 @@
            DISPLAY " 4. RETURN BOOKS".
            DISPLAY " 5. ALL BOOKS LIST".
            DISPLAY " 6. BORROW & RETURN HISTORY".
-           DISPLAY " 7. EXIT PROGRAM".
+           DISPLAY " 7. MANAGE BOOKS".
+           DISPLAY " 8. OVERDUE BOOKS REPORT".
+           DISPLAY " 9. MANAGE MEMBERS".
+           DISPLAY "10. EXIT PROGRAM".
            DISPLAY "===============================================".
            DISPLAY "Enter Your Choice :"
            ACCEPT WS-CHOICE.
@@ -202,7 +330,10 @@
              WHEN 4  PERFORM RETURN-BOOK
              WHEN 5  PERFORM BOOK-LIST
              WHEN 6  PERFORM HISTORY
-             WHEN 7  PERFORM EXIT-PROGRAM
+             WHEN 7  PERFORM MANAGE-BOOKS
+             WHEN 8  PERFORM OVERDUE-REPORT
+             WHEN 9  PERFORM MANAGE-MEMBERS
+             WHEN 10 PERFORM EXIT-PROGRAM
              WHEN OTHER DISPLAY "Invalid choice "
              ",Press Enter To Try Again !"
              ACCEPT DUMMY
@@ -226,9 +357,20 @@
                    AT END MOVE "Y" TO WS-EOF-FLAG
                    NOT AT END
                        IF MEM-SID-ID = STD-ID
-                           DISPLAY "Login Successful. Welcome, "MEM-NAME
                            MOVE "Y" TO WS-FOUND-ID
-                           MOVE MEM-ID TO USER-MEM-ID
+                           IF MEM-STATUS = "I"
+                               DISPLAY "This membership has been"
+                                   " deactivated. Contact the library."
+                               MOVE STD-ID TO WS-AUDIT-MEM-ID
+                               MOVE "LOGIN" TO WS-AUDIT-ACTION
+                               MOVE "DENIED - MEMBERSHIP DEACTIVATED"
+                                   TO WS-AUDIT-OUTCOME
+                               PERFORM WRITE-AUDIT-LOG
+                           ELSE
+                               DISPLAY "Login Successful. Welcome, "
+                                       MEM-NAME
+                               MOVE MEM-ID TO USER-MEM-ID
+                           END-IF
                  END-IF
                END-READ
            END-PERFORM
@@ -237,6 +379,10 @@
 
            IF WS-FOUND-ID = "N"
                DISPLAY "Student ID not found. Please register first."
+               MOVE STD-ID TO WS-AUDIT-MEM-ID
+               MOVE "LOGIN" TO WS-AUDIT-ACTION
+               MOVE "DENIED - STUDENT ID NOT FOUND" TO WS-AUDIT-OUTCOME
+               PERFORM WRITE-AUDIT-LOG
                PERFORM REGISTER
            END-IF.
 
@@ -296,6 +442,7 @@
                MOVE STD-ID   TO MEM-SID-ID
                MOVE STD-NAME TO MEM-NAME
                MOVE STD-PHONE TO MEM-PHONE
+               MOVE "A"       TO MEM-STATUS
 
                OPEN EXTEND MEMBER-FILE
                WRITE MEMBER-FILE-REC
@@ -320,6 +467,18 @@
                DISPLAY "Please enter book ISBN number : "
                ACCEPT BORROW-ISBN
 
+               PERFORM COUNT-MEMBER-BORROWS
+
+               IF WS-MEMBER-BORROW-COUNT NOT < BORROW-LIMIT
+                   DISPLAY "Sorry, you already have " BORROW-LIMIT
+                           " books borrowed. Please return a book"
+                           " before borrowing another."
+                   MOVE USER-MEM-ID TO WS-AUDIT-MEM-ID
+                   MOVE "BORROW" TO WS-AUDIT-ACTION
+                   MOVE "DENIED - BORROW LIMIT REACHED"
+                       TO WS-AUDIT-OUTCOME
+                   PERFORM WRITE-AUDIT-LOG
+               ELSE
                OPEN INPUT BOOK-FILE
 
                MOVE "N" TO WS-FOUND-ISBN
@@ -341,9 +500,22 @@
                          DISPLAY "This book is available"
                                  " for borrowing."
                           MOVE BORROW-ISBN TO NOW-BORROW
-                             ELSE
+                      ELSE
+                         IF BOOK-STATUS = "H" AND
+                            BOOK-HELD-FOR = USER-MEM-ID
+                             DISPLAY "This book is being held for"
+                                     " you."
+                             MOVE BORROW-ISBN TO NOW-BORROW
+                         ELSE
                                 DISPLAY "Sorry, this book is"
                                         " currently not available."
+                             PERFORM ADD-RESERVATION
+                             MOVE USER-MEM-ID TO WS-AUDIT-MEM-ID
+                             MOVE "BORROW" TO WS-AUDIT-ACTION
+                             MOVE "DENIED - NOT AVAILABLE, RESERVED"
+                                 TO WS-AUDIT-OUTCOME
+                             PERFORM WRITE-AUDIT-LOG
+                         END-IF
                       END-IF
                            END-IF
 
@@ -353,14 +525,147 @@
 
                IF WS-FOUND-ISBN = "N"
                    DISPLAY "Book with ISBN " BORROW-ISBN " not found."
+                   MOVE USER-MEM-ID TO WS-AUDIT-MEM-ID
+                   MOVE "BORROW" TO WS-AUDIT-ACTION
+                   MOVE "DENIED - ISBN NOT FOUND" TO WS-AUDIT-OUTCOME
+                   PERFORM WRITE-AUDIT-LOG
                ELSE
-                   IF BOOK-STATUS = "A"
+                   IF BOOK-STATUS = "A" OR
+                      (BOOK-STATUS = "H" AND
+                       BOOK-HELD-FOR = USER-MEM-ID)
                        PERFORM ADD-BORROW
                        PERFORM UPDATE-BOOK-STATUS-TO-BORROWED
                    END-IF
                END-IF
+               END-IF
            END-IF.
 
+      *> Count this member's currently outstanding (not yet returned)
+      *> borrowed books, used to enforce BORROW-LIMIT
+       COUNT-MEMBER-BORROWS.
+           MOVE 0 TO WS-MEMBER-BORROW-COUNT
+           OPEN INPUT BORROW-FILE
+           MOVE "N" TO WS-EOF-FLAG
+           PERFORM UNTIL WS-END-OF-FILE
+               READ BORROW-FILE
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       IF BORROW-MEM-ID = USER-MEM-ID AND
+                          RETURN-DATE(1:4) = "NULL"
+                           ADD 1 TO WS-MEMBER-BORROW-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BORROW-FILE.
+
+      *> Place a reservation for a book that is not currently available
+       ADD-RESERVATION.
+           MOVE FUNCTION CURRENT-DATE TO RES-CURRENT-DATE-TIME
+           MOVE RES-CURRENT-DATE-TIME(1:4) TO RES-YEAR
+           MOVE RES-CURRENT-DATE-TIME(5:2) TO RES-MONTH
+           MOVE RES-CURRENT-DATE-TIME(7:2) TO RES-DAY
+           MOVE RES-CURRENT-DATE-TIME(9:2) TO RES-HOUR
+           MOVE RES-CURRENT-DATE-TIME(11:2) TO RES-MINUTE
+           MOVE RES-CURRENT-DATE-TIME(13:2) TO RES-SECOND
+           STRING RES-YEAR DELIMITED BY SIZE
+              "-" DELIMITED BY SIZE
+              RES-MONTH DELIMITED BY SIZE
+              "-" DELIMITED BY SIZE
+              RES-DAY DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              RES-HOUR DELIMITED BY SIZE
+              ":" DELIMITED BY SIZE
+              RES-MINUTE DELIMITED BY SIZE
+              ":" DELIMITED BY SIZE
+              RES-SECOND DELIMITED BY SIZE
+              INTO NOW-RESERVE
+           END-STRING
+
+           MOVE USER-MEM-ID  TO RESERVE-MEM-ID
+           MOVE BORROW-ISBN  TO RESERVE-BOOK-ISBN
+           MOVE NOW-RESERVE  TO RESERVE-DATE-TIME
+           MOVE "O"          TO RESERVE-STATUS
+
+           OPEN EXTEND RESERVE-FILE
+           WRITE RESERVE-FILE-REC
+           CLOSE RESERVE-FILE
+
+           DISPLAY "You have been added to the reservation queue "
+                   "for this book."
+
+      *> Append one line to the transaction audit log, capturing an
+      *> attempted action and its outcome (used for denied/failed
+      *> attempts as well as completed transactions)
+       WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-CURRENT-DATE-TIME
+           MOVE AUDIT-CURRENT-DATE-TIME(1:4) TO AUDIT-YEAR
+           MOVE AUDIT-CURRENT-DATE-TIME(5:2) TO AUDIT-MONTH
+           MOVE AUDIT-CURRENT-DATE-TIME(7:2) TO AUDIT-DAY
+           MOVE AUDIT-CURRENT-DATE-TIME(9:2) TO AUDIT-HOUR
+           MOVE AUDIT-CURRENT-DATE-TIME(11:2) TO AUDIT-MINUTE
+           MOVE AUDIT-CURRENT-DATE-TIME(13:2) TO AUDIT-SECOND
+           STRING AUDIT-YEAR DELIMITED BY SIZE
+              "-" DELIMITED BY SIZE
+              AUDIT-MONTH DELIMITED BY SIZE
+              "-" DELIMITED BY SIZE
+              AUDIT-DAY DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              AUDIT-HOUR DELIMITED BY SIZE
+              ":" DELIMITED BY SIZE
+              AUDIT-MINUTE DELIMITED BY SIZE
+              ":" DELIMITED BY SIZE
+              AUDIT-SECOND DELIMITED BY SIZE
+              INTO NOW-AUDIT
+           END-STRING
+
+           MOVE NOW-AUDIT        TO AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-MEM-ID  TO AUDIT-MEM-ID-F
+           MOVE WS-AUDIT-ACTION  TO AUDIT-ACTION-F
+           MOVE WS-AUDIT-OUTCOME TO AUDIT-OUTCOME-F
+
+           OPEN EXTEND AUDIT-FILE
+           WRITE AUDIT-FILE-REC
+           CLOSE AUDIT-FILE.
+
+      *> Read the last-issued Borrow/Return sequence numbers out of
+      *> CTL-FILE. A missing file (first run) leaves both at zero,
+      *> the VALUE they already carry in WORKING-STORAGE.
+       LOAD-CTL-SEQUENCES.
+           OPEN INPUT CTL-FILE
+           IF WS-CTL-STATUS = "35"
+               MOVE 0 TO WS-CTL-BORROW-SEQ
+               MOVE 0 TO WS-CTL-RETURN-SEQ
+           ELSE
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ CTL-FILE
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           IF CTL-ID-TYPE = "BORROW"
+                               MOVE CTL-SEQ-NUM TO WS-CTL-BORROW-SEQ
+                           END-IF
+                           IF CTL-ID-TYPE = "RETURN"
+                               MOVE CTL-SEQ-NUM TO WS-CTL-RETURN-SEQ
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CTL-FILE
+           END-IF.
+
+      *> Rewrite CTL-FILE with the current Borrow/Return sequence
+      *> numbers. The file only ever holds these two records, so it
+      *> is simplest to recreate it in full rather than swap it via
+      *> a TEMP file the way the other maintenance paragraphs do.
+       SAVE-CTL-SEQUENCES.
+           OPEN OUTPUT CTL-FILE
+           MOVE "BORROW" TO CTL-ID-TYPE
+           MOVE WS-CTL-BORROW-SEQ TO CTL-SEQ-NUM
+           WRITE CTL-FILE-REC
+           MOVE "RETURN" TO CTL-ID-TYPE
+           MOVE WS-CTL-RETURN-SEQ TO CTL-SEQ-NUM
+           WRITE CTL-FILE-REC
+           CLOSE CTL-FILE.
+
       *>  Return book
        RETURN-BOOK.
             IF USER-MEM-ID = SPACES
@@ -377,10 +682,12 @@
                OPEN INPUT BORROW-FILE
 
                MOVE "N" TO WS-FOUND-BORROW
+               MOVE "N" TO WS-RETURN-DENIED
                MOVE "N" TO WS-EOF-FLAG
                MOVE SPACES TO CURRENT-BORROW-ID
 
                PERFORM UNTIL WS-END-OF-FILE OR WS-FOUND-BORROW = "Y"
+                              OR WS-RETURN-DENIED = "Y"
                    READ BORROW-FILE
                        AT END MOVE "Y" TO WS-EOF-FLAG
                        NOT AT END
@@ -391,11 +698,24 @@
                              MOVE "Y"  TO WS-FOUND-BORROW
 
                              MOVE BORROW-ID-FILE TO CURRENT-BORROW-ID
+                             MOVE BORROW-DUE-DATE TO CURRENT-DUE-DATE
                           ELSE
                               DISPLAY "This book was already RETURN"
+                              MOVE "Y" TO WS-RETURN-DENIED
+                              MOVE USER-MEM-ID TO WS-AUDIT-MEM-ID
+                              MOVE "RETURN" TO WS-AUDIT-ACTION
+                              MOVE "DENIED - ALREADY RETURNED"
+                                  TO WS-AUDIT-OUTCOME
+                              PERFORM WRITE-AUDIT-LOG
                           END-IF
                        ELSE
                          DISPLAY "This borrow BELONGS to another member"
+                         MOVE "Y" TO WS-RETURN-DENIED
+                         MOVE USER-MEM-ID TO WS-AUDIT-MEM-ID
+                         MOVE "RETURN" TO WS-AUDIT-ACTION
+                         MOVE "DENIED - BELONGS TO ANOTHER MEMBER"
+                             TO WS-AUDIT-OUTCOME
+                         PERFORM WRITE-AUDIT-LOG
                        END-IF
                     END-IF
                    END-READ
@@ -403,18 +723,52 @@
 
                CLOSE BORROW-FILE
 
-               IF WS-FOUND-BORROW = "N"
+               IF WS-FOUND-BORROW = "N" AND WS-RETURN-DENIED = "N"
                DISPLAY "No outstanding borrow found for this ISBN."
+               MOVE USER-MEM-ID TO WS-AUDIT-MEM-ID
+               MOVE "RETURN" TO WS-AUDIT-ACTION
+               MOVE "DENIED - NO OUTSTANDING BORROW"
+                   TO WS-AUDIT-OUTCOME
+               PERFORM WRITE-AUDIT-LOG
+               DISPLAY "Press Enter to continue..."
+               ACCEPT DUMMY
+               ELSE
+               IF WS-RETURN-DENIED = "Y"
                DISPLAY "Press Enter to continue..."
                ACCEPT DUMMY
                ELSE
                   DISPLAY "Borrow found. Processing return..."
+                  PERFORM COMPUTE-FINE
                   PERFORM UPDATE-BORROW-STATUS
                   PERFORM ADD-RETURN
                   PERFORM UPDATE-BOOK-STATUS-TO-AVAILABLE
                END-IF
+               END-IF
             END-IF.
 
+      *> Compute late fee owed on the book being returned
+       COMPUTE-FINE.
+           MOVE CURRENT-DUE-DATE(1:4) TO BRW-YYYY
+           MOVE CURRENT-DUE-DATE(6:2) TO BRW-MM
+           MOVE CURRENT-DUE-DATE(9:2) TO BRW-DD
+           COMPUTE BRW-YYYYMMDD = BRW-YYYY * 10000
+                                 + BRW-MM * 100
+                                 + BRW-DD
+           COMPUTE INT-BRW = FUNCTION INTEGER-OF-DATE(BRW-YYYYMMDD)
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-YYYYMMDD
+           COMPUTE INT-RTN = FUNCTION INTEGER-OF-DATE(TODAY-YYYYMMDD)
+
+           COMPUTE DAYS-DIFF = INT-RTN - INT-BRW
+           IF DAYS-DIFF > 0
+               MOVE DAYS-DIFF TO DAYS-USED
+               MOVE DAYS-DIFF TO LATE-DAYS
+           ELSE
+               MOVE 0 TO DAYS-USED
+               MOVE 0 TO LATE-DAYS
+           END-IF
+           COMPUTE FINE-BAHT = LATE-DAYS * DAILY-FINE.
+
       *> Update book status to borrowed (B)
        UPDATE-BOOK-STATUS-TO-BORROWED.
            OPEN INPUT BOOK-FILE
@@ -433,6 +787,7 @@
                            MOVE BOOK-CALL-NUM TO TEMP-BOOK-CALL-NUM
                            MOVE BOOK-CATEGORY TO TEMP-BOOK-CATEGORY
                            MOVE "B" TO TEMP-BOOK-STATUS
+                           MOVE SPACES TO TEMP-BOOK-HELD-FOR
                        ELSE
                            MOVE BOOK-ISBN TO TEMP-BOOK-ISBN
                            MOVE BOOK-NAME TO TEMP-BOOK-NAME
@@ -440,6 +795,7 @@
                            MOVE BOOK-CALL-NUM TO TEMP-BOOK-CALL-NUM
                            MOVE BOOK-CATEGORY TO TEMP-BOOK-CATEGORY
                            MOVE BOOK-STATUS TO TEMP-BOOK-STATUS
+                           MOVE BOOK-HELD-FOR TO TEMP-BOOK-HELD-FOR
                        END-IF
                        WRITE TEMP-BOOK-REC
                END-READ
@@ -464,6 +820,7 @@
                        MOVE TEMP-BOOK-CALL-NUM TO BOOK-CALL-NUM
                        MOVE TEMP-BOOK-CATEGORY TO BOOK-CATEGORY
                        MOVE TEMP-BOOK-STATUS TO BOOK-STATUS
+                       MOVE TEMP-BOOK-HELD-FOR TO BOOK-HELD-FOR
                        WRITE BOOK-FILE-REC
                END-READ
            END-PERFORM
@@ -471,8 +828,11 @@
            CLOSE TEMP-BOOK-FILE
            CLOSE BOOK-FILE.
 
-      *> Update book status to available (A)
+      *> Update book status to available (A), or to held (H) for the
+      *> oldest outstanding reservation on this ISBN, if any
        UPDATE-BOOK-STATUS-TO-AVAILABLE.
+           PERFORM FIND-OLDEST-RESERVATION
+
            OPEN INPUT BOOK-FILE
            OPEN OUTPUT TEMP-BOOK-FILE
 
@@ -488,7 +848,14 @@
                            MOVE BOOK-AUTHOR TO TEMP-BOOK-AUTHOR
                            MOVE BOOK-CALL-NUM TO TEMP-BOOK-CALL-NUM
                            MOVE BOOK-CATEGORY TO TEMP-BOOK-CATEGORY
-                           MOVE "A" TO TEMP-BOOK-STATUS
+                           IF WS-RESERVE-FOUND = "Y"
+                               MOVE "H" TO TEMP-BOOK-STATUS
+                               MOVE WS-OLDEST-MEM-ID
+                                   TO TEMP-BOOK-HELD-FOR
+                           ELSE
+                               MOVE "A" TO TEMP-BOOK-STATUS
+                               MOVE SPACES TO TEMP-BOOK-HELD-FOR
+                           END-IF
                        ELSE
                            MOVE BOOK-ISBN TO TEMP-BOOK-ISBN
                            MOVE BOOK-NAME TO TEMP-BOOK-NAME
@@ -496,6 +863,7 @@
                            MOVE BOOK-CALL-NUM TO TEMP-BOOK-CALL-NUM
                            MOVE BOOK-CATEGORY TO TEMP-BOOK-CATEGORY
                            MOVE BOOK-STATUS TO TEMP-BOOK-STATUS
+                           MOVE BOOK-HELD-FOR TO TEMP-BOOK-HELD-FOR
                        END-IF
                        WRITE TEMP-BOOK-REC
                END-READ
@@ -520,12 +888,98 @@
                        MOVE TEMP-BOOK-CALL-NUM TO BOOK-CALL-NUM
                        MOVE TEMP-BOOK-CATEGORY TO BOOK-CATEGORY
                        MOVE TEMP-BOOK-STATUS TO BOOK-STATUS
+                       MOVE TEMP-BOOK-HELD-FOR TO BOOK-HELD-FOR
                        WRITE BOOK-FILE-REC
                END-READ
            END-PERFORM
 
            CLOSE TEMP-BOOK-FILE
-           CLOSE BOOK-FILE.
+           CLOSE BOOK-FILE
+
+           IF WS-RESERVE-FOUND = "Y"
+               PERFORM FULFILL-OLDEST-RESERVATION
+               DISPLAY "This book is now being held for member "
+                       WS-OLDEST-MEM-ID
+           END-IF.
+
+      *> Find the oldest outstanding reservation for RETURN-ISBN
+       FIND-OLDEST-RESERVATION.
+           MOVE "N" TO WS-RESERVE-FOUND
+           MOVE SPACES TO WS-OLDEST-MEM-ID
+           MOVE ALL "9" TO WS-OLDEST-DATE-TIME
+
+           OPEN INPUT RESERVE-FILE
+           IF WS-RESERVE-STATUS NOT = "35"
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ RESERVE-FILE
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           IF RESERVE-BOOK-ISBN = RETURN-ISBN AND
+                              RESERVE-STATUS = "O" AND
+                              RESERVE-DATE-TIME < WS-OLDEST-DATE-TIME
+                               MOVE RESERVE-DATE-TIME
+                                   TO WS-OLDEST-DATE-TIME
+                               MOVE RESERVE-MEM-ID TO WS-OLDEST-MEM-ID
+                               MOVE "Y" TO WS-RESERVE-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RESERVE-FILE
+           END-IF.
+
+      *> Mark the oldest outstanding reservation for RETURN-ISBN as
+      *> fulfilled now that the book is being held for that member
+       FULFILL-OLDEST-RESERVATION.
+           OPEN INPUT RESERVE-FILE
+           OPEN OUTPUT TEMP-RESERVE-FILE
+
+           MOVE "N" TO WS-EOF-FLAG
+           PERFORM UNTIL WS-END-OF-FILE
+               READ RESERVE-FILE
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE RESERVE-MEM-ID TO TEMP-RESERVE-MEM-ID
+                       MOVE RESERVE-BOOK-ISBN
+                           TO TEMP-RESERVE-BOOK-ISBN
+                       MOVE RESERVE-DATE-TIME
+                           TO TEMP-RESERVE-DATE-TIME
+                       IF RESERVE-BOOK-ISBN = RETURN-ISBN AND
+                          RESERVE-MEM-ID = WS-OLDEST-MEM-ID AND
+                          RESERVE-DATE-TIME = WS-OLDEST-DATE-TIME AND
+                          RESERVE-STATUS = "O"
+                           MOVE "F" TO TEMP-RESERVE-STATUS
+                       ELSE
+                           MOVE RESERVE-STATUS TO TEMP-RESERVE-STATUS
+                       END-IF
+                       WRITE TEMP-RESERVE-REC
+               END-READ
+           END-PERFORM
+
+           CLOSE RESERVE-FILE
+           CLOSE TEMP-RESERVE-FILE
+
+           *> Replace original file with temp file
+           OPEN INPUT TEMP-RESERVE-FILE
+           OPEN OUTPUT RESERVE-FILE
+
+           MOVE "N" TO WS-EOF-FLAG
+           PERFORM UNTIL WS-END-OF-FILE
+               READ TEMP-RESERVE-FILE
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE TEMP-RESERVE-MEM-ID TO RESERVE-MEM-ID
+                       MOVE TEMP-RESERVE-BOOK-ISBN
+                           TO RESERVE-BOOK-ISBN
+                       MOVE TEMP-RESERVE-DATE-TIME
+                           TO RESERVE-DATE-TIME
+                       MOVE TEMP-RESERVE-STATUS TO RESERVE-STATUS
+                       WRITE RESERVE-FILE-REC
+               END-READ
+           END-PERFORM
+
+           CLOSE TEMP-RESERVE-FILE
+           CLOSE RESERVE-FILE.
 
       *> Update borrow status
        UPDATE-BORROW-STATUS.
@@ -566,12 +1020,14 @@
                            MOVE BORROW-BOOK-ISBN TO TEMP-BORROW-ISBN
                            MOVE BORROW-DATE TO TEMP-BORROW-DATE
                            MOVE NOW-RETURN TO TEMP-RETURN-DATE
+                           MOVE BORROW-DUE-DATE TO TEMP-BORROW-DUE-DATE
                        ELSE
                            MOVE BORROW-ID-FILE TO TEMP-BORROW-ID
                            MOVE BORROW-MEM-ID TO TEMP-BORROW-MEM-ID
                            MOVE BORROW-BOOK-ISBN TO TEMP-BORROW-ISBN
                            MOVE BORROW-DATE TO TEMP-BORROW-DATE
                            MOVE RETURN-DATE TO TEMP-RETURN-DATE
+                           MOVE BORROW-DUE-DATE TO TEMP-BORROW-DUE-DATE
                        END-IF
                        WRITE TEMP-BORROW-REC
                END-READ
@@ -595,6 +1051,7 @@
                        MOVE TEMP-BORROW-ISBN TO BORROW-BOOK-ISBN
                        MOVE TEMP-BORROW-DATE TO BORROW-DATE
                        MOVE TEMP-RETURN-DATE TO RETURN-DATE
+                       MOVE TEMP-BORROW-DUE-DATE TO BORROW-DUE-DATE
                        WRITE BORROW-FILE-REC
                END-READ
            END-PERFORM
@@ -604,25 +1061,12 @@
 
       *>  Add return record
        ADD-RETURN.
-      *> Generate Return ID
-           MOVE 0 TO RTN-SEQ-NUM
-
-           OPEN INPUT RETURN-FILE
-
-           MOVE "N" TO WS-EOF-FLAG
-           PERFORM UNTIL WS-END-OF-FILE
-               READ RETURN-FILE
-                   AT END MOVE "Y" TO WS-EOF-FLAG
-                   NOT AT END
-                   MOVE RETURN-ID-FILE(2:10) TO RTN-TMP-ID
-                   IF RTN-TMP-ID IS NUMERIC
-                      COMPUTE RTN-SEQ-NUM = FUNCTION NUMVAL(RTN-TMP-ID)
-                   END-IF
-               END-READ
-           END-PERFORM
-           CLOSE RETURN-FILE
+      *> Generate Return ID from the sequence-control file
+           PERFORM LOAD-CTL-SEQUENCES
+           ADD 1 TO WS-CTL-RETURN-SEQ
+           PERFORM SAVE-CTL-SEQUENCES
 
-           ADD 1 TO RTN-SEQ-NUM
+           MOVE WS-CTL-RETURN-SEQ TO RTN-SEQ-NUM
            MOVE RTN-SEQ-NUM TO RTN-TMP-ID
            MOVE "R"        TO RETURN-ID(1:1)
            MOVE RTN-TMP-ID TO RETURN-ID(2:10).
@@ -649,6 +1093,7 @@
 
            MOVE RETURN-ID TO RETURN-ID-FILE
            MOVE NOW-RETURN TO RETURN-DATE-R
+           MOVE FINE-BAHT TO RETURN-FINE-BAHT
 
            WRITE RETURN-FILE-REC
            CLOSE RETURN-FILE
@@ -662,6 +1107,8 @@
            DISPLAY "ISBN      : " RETURN-BOOK-ISBN
            DISPLAY "Borrowed  : " BORROW-DATE-R
            DISPLAY "Returned  : " RETURN-DATE-R
+           DISPLAY "Days Late : " LATE-DAYS
+           DISPLAY "Fine Owed : " FINE-BAHT " Baht"
            DISPLAY "==============================================="
            DISPLAY "Press Enter to continue..."
            ACCEPT DUMMY.
@@ -669,24 +1116,12 @@
       *>  Add borrow record
        ADD-BORROW.
            PERFORM FORMAT-DATE-TIME.
-           *> Generate new borrow ID
-           MOVE 0 TO SEQ-NUMBER
-           OPEN INPUT BORROW-FILE
-           MOVE "N" TO WS-EOF-FLAG
-           PERFORM UNTIL WS-END-OF-FILE
-               READ BORROW-FILE
-                   AT END
-                       SET WS-END-OF-FILE TO TRUE
-                  NOT AT END
-                       MOVE BORROW-ID-FILE(2:10) TO TMP-ID
-                       IF TMP-ID IS NUMERIC
-                          COMPUTE SEQ-NUMBER = FUNCTION NUMVAL(TMP-ID)
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE BORROW-FILE
+           *> Generate new borrow ID from the sequence-control file
+           PERFORM LOAD-CTL-SEQUENCES
+           ADD 1 TO WS-CTL-BORROW-SEQ
+           PERFORM SAVE-CTL-SEQUENCES
 
-           ADD 1 TO SEQ-NUMBER
+           MOVE WS-CTL-BORROW-SEQ TO SEQ-NUMBER
            MOVE SEQ-NUMBER TO TMP-ID
            MOVE PREFIX-BORROW TO BORROW-ID(1:1)
            MOVE TMP-ID TO BORROW-ID(2:10)
@@ -715,12 +1150,13 @@
                   RETURN-MONTH-PRE DELIMITED BY SIZE
                   "-" DELIMITED BY SIZE
                   RETURN-DAY-PRE DELIMITED BY SIZE
-                  INTO RETURN-DATE
+                  INTO BORROW-DUE-DATE
            END-STRING
            *> Write borrow record
            MOVE BORROW-ID TO BORROW-ID-FILE
            MOVE USER-MEM-ID TO BORROW-MEM-ID
            MOVE NOW-BORROW TO BORROW-BOOK-ISBN
+           MOVE "NULL" TO RETURN-DATE
 
            OPEN EXTEND BORROW-FILE
            WRITE BORROW-FILE-REC
@@ -736,7 +1172,7 @@
            DISPLAY "Book ISBN     : " BORROW-ISBN
            DISPLAY "Borrowed Date : " BORROW-DATE(1:10)
            DISPLAY "Borrowed Time : " BORROW-DATE(12:8)
-           DISPLAY "Reture Date   : " RETURN-DATE
+           DISPLAY "Reture Date   : " BORROW-DUE-DATE
            DISPLAY "Book Status   : Changed to 'Borrowed (B)'"
            DISPLAY "==============================================="
            DISPLAY "Press Enter to continue..."
@@ -753,6 +1189,7 @@
            MOVE BORROW-CURRENT-DATE-TIME(13:2) TO BORROW-SECOND
 
            *> Format date and time string
+           MOVE SPACES TO BORROW-DATE
            STRING BORROW-YEAR DELIMITED BY SIZE
               "-" DELIMITED BY SIZE
               BORROW-MONTH DELIMITED BY SIZE
@@ -766,8 +1203,23 @@
               BORROW-SECOND DELIMITED BY SIZE
               INTO BORROW-DATE
            END-STRING.
-      *>  All books list
+      *>  All books list (optionally filtered by a search term/field)
        BOOK-LIST.
+           DISPLAY "Search field (T=Title, A=Author, C=Category, "
+           "I=ISBN, blank=ALL FIELDS) : "
+           ACCEPT WS-SEARCH-FIELD
+           DISPLAY "Search term (leave blank to list all books) : "
+           ACCEPT WS-SEARCH-TERM
+
+           IF WS-SEARCH-TERM = SPACES
+               MOVE 0 TO WS-SEARCH-LEN
+           ELSE
+               COMPUTE WS-SEARCH-LEN =
+                       FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-TERM))
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-TERM))
+                   TO WS-SEARCH-TERM-UP
+           END-IF
+
            OPEN INPUT BOOK-FILE
            MOVE 0 TO WS-BOOK-COUNT
            MOVE "N" TO WS-EOF-FLAG
@@ -791,15 +1243,18 @@
            PERFORM UNTIL WS-END-OF-FILE
                READ BOOK-FILE
                    AT END SET WS-END-OF-FILE TO TRUE
-                   NOT AT END ADD 1 TO WS-BOOK-COUNT
-
-                       MOVE WS-BOOK-COUNT  TO WS-NO
-                       MOVE BOOK-ISBN      TO WS-ISBN
+                   NOT AT END
                        MOVE BOOK-NAME      TO WS-TITLE
                        MOVE BOOK-AUTHOR    TO WS-AUTHOR
                        MOVE BOOK-CALL-NUM  TO WS-CALLNO
                        MOVE BOOK-CATEGORY  TO WS-CATEGORY
-                       MOVE BOOK-STATUS    TO WS-STATUS
+                       PERFORM MATCH-BOOK-RECORD
+
+                       IF WS-MATCH = "Y"
+                           ADD 1 TO WS-BOOK-COUNT
+                           MOVE WS-BOOK-COUNT  TO WS-NO
+                           MOVE BOOK-ISBN      TO WS-ISBN
+                           MOVE BOOK-STATUS    TO WS-STATUS
 
               STRING
               WS-NO DELIMITED BY SIZE
@@ -817,7 +1272,8 @@
               WS-STATUS DELIMITED BY SIZE
               INTO STRING-BOOK-LIST
            END-STRING
-                   DISPLAY STRING-BOOK-LIST
+                           DISPLAY STRING-BOOK-LIST
+                       END-IF
                END-READ
 
            END-PERFORM
@@ -832,6 +1288,441 @@
           DISPLAY "Press Enter to continue..."
           ACCEPT DUMMY .
 
+      *> Decide whether the current BOOK-FILE-REC matches the search
+       MATCH-BOOK-RECORD.
+           IF WS-SEARCH-LEN = 0
+               MOVE "Y" TO WS-MATCH
+           ELSE
+               EVALUATE WS-SEARCH-FIELD
+                   WHEN "T" WHEN "t"
+                       MOVE WS-TITLE TO WS-CHECK-TARGET
+                       PERFORM CHECK-MATCH
+                   WHEN "A" WHEN "a"
+                       MOVE WS-AUTHOR TO WS-CHECK-TARGET
+                       PERFORM CHECK-MATCH
+                   WHEN "C" WHEN "c"
+                       MOVE WS-CATEGORY TO WS-CHECK-TARGET
+                       PERFORM CHECK-MATCH
+                   WHEN "I" WHEN "i"
+                       MOVE BOOK-ISBN TO WS-CHECK-TARGET
+                       PERFORM CHECK-MATCH
+                   WHEN OTHER
+                       MOVE WS-TITLE TO WS-CHECK-TARGET
+                       PERFORM CHECK-MATCH
+                       IF WS-MATCH = "N"
+                           MOVE WS-AUTHOR TO WS-CHECK-TARGET
+                           PERFORM CHECK-MATCH
+                       END-IF
+                       IF WS-MATCH = "N"
+                           MOVE WS-CATEGORY TO WS-CHECK-TARGET
+                           PERFORM CHECK-MATCH
+                       END-IF
+                       IF WS-MATCH = "N"
+                           MOVE BOOK-ISBN TO WS-CHECK-TARGET
+                           PERFORM CHECK-MATCH
+                       END-IF
+               END-EVALUATE
+           END-IF.
+
+      *> Case-insensitive substring search of WS-CHECK-TARGET for the
+      *> trimmed WS-SEARCH-TERM-UP, result left in WS-MATCH
+       CHECK-MATCH.
+           MOVE "N" TO WS-MATCH
+           MOVE FUNCTION UPPER-CASE(WS-CHECK-TARGET)
+               TO WS-CHECK-TARGET-UP
+           COMPUTE WS-MAX-POS = 56 - WS-SEARCH-LEN
+           IF WS-MAX-POS < 1
+               MOVE 1 TO WS-MAX-POS
+           END-IF
+           PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                   UNTIL WS-SCAN-POS > WS-MAX-POS OR WS-MATCH = "Y"
+               IF WS-CHECK-TARGET-UP(WS-SCAN-POS:WS-SEARCH-LEN) =
+                  WS-SEARCH-TERM-UP(1:WS-SEARCH-LEN)
+                   MOVE "Y" TO WS-MATCH
+               END-IF
+           END-PERFORM.
+
+      *> Book catalog maintenance menu
+       MANAGE-BOOKS.
+           DISPLAY "===============================================".
+           DISPLAY "            MANAGE BOOKS - BOOK CATALOG".
+           DISPLAY "===============================================".
+           DISPLAY " 1. ADD NEW BOOK".
+           DISPLAY " 2. EDIT BOOK".
+           DISPLAY " 3. DELETE BOOK".
+           DISPLAY " 4. BACK TO MAIN MENU".
+           DISPLAY "===============================================".
+           DISPLAY "Enter Your Choice :"
+           ACCEPT WS-MANAGE-CHOICE.
+           EVALUATE WS-MANAGE-CHOICE
+             WHEN 1  PERFORM ADD-BOOK
+             WHEN 2  PERFORM EDIT-BOOK
+             WHEN 3  PERFORM DELETE-BOOK
+             WHEN 4  CONTINUE
+             WHEN OTHER DISPLAY "Invalid choice "
+             ",Press Enter To Try Again !"
+             ACCEPT DUMMY
+           END-EVALUATE.
+
+      *> Add a new book record
+       ADD-BOOK.
+           DISPLAY "Enter ISBN : "
+           ACCEPT MB-ISBN
+
+           OPEN INPUT BOOK-FILE
+           MOVE "N" TO MB-FOUND
+           MOVE "N" TO WS-EOF-FLAG
+           PERFORM UNTIL WS-END-OF-FILE OR MB-FOUND = "Y"
+               READ BOOK-FILE
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       IF BOOK-ISBN = MB-ISBN
+                           MOVE "Y" TO MB-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BOOK-FILE
+
+           IF MB-FOUND = "Y"
+               DISPLAY "A book with this ISBN already exists."
+           ELSE
+               DISPLAY "Enter Title : "
+               ACCEPT MB-NAME
+               DISPLAY "Enter Author : "
+               ACCEPT MB-AUTHOR
+               DISPLAY "Enter Call Number : "
+               ACCEPT MB-CALLNUM
+               DISPLAY "Enter Category : "
+               ACCEPT MB-CATEGORY
+
+               MOVE MB-ISBN     TO BOOK-ISBN
+               MOVE MB-NAME     TO BOOK-NAME
+               MOVE MB-AUTHOR   TO BOOK-AUTHOR
+               MOVE MB-CALLNUM  TO BOOK-CALL-NUM
+               MOVE MB-CATEGORY TO BOOK-CATEGORY
+               MOVE "A"         TO BOOK-STATUS
+               MOVE SPACES      TO BOOK-HELD-FOR
+
+               OPEN EXTEND BOOK-FILE
+               WRITE BOOK-FILE-REC
+               CLOSE BOOK-FILE
+
+               DISPLAY "Book added successfully."
+           END-IF
+           DISPLAY "Press Enter to continue..."
+           ACCEPT DUMMY.
+
+      *> Edit the editable fields of an existing book record
+       EDIT-BOOK.
+           DISPLAY "Enter ISBN of book to edit : "
+           ACCEPT MB-ISBN
+           MOVE "N" TO MB-FOUND
+
+           OPEN INPUT BOOK-FILE
+           OPEN OUTPUT TEMP-BOOK-FILE
+
+           MOVE "N" TO WS-EOF-FLAG
+           PERFORM UNTIL WS-END-OF-FILE
+               READ BOOK-FILE
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       IF BOOK-ISBN = MB-ISBN
+                           MOVE "Y" TO MB-FOUND
+                           DISPLAY "Current Title      : " BOOK-NAME
+                           DISPLAY "Current Author     : " BOOK-AUTHOR
+                           DISPLAY "Current Call Number: "
+                                   BOOK-CALL-NUM
+                           DISPLAY "Current Category   : "
+                                   BOOK-CATEGORY
+                           DISPLAY "Enter New Title : "
+                           ACCEPT MB-NAME
+                           DISPLAY "Enter New Author : "
+                           ACCEPT MB-AUTHOR
+                           DISPLAY "Enter New Call Number : "
+                           ACCEPT MB-CALLNUM
+                           DISPLAY "Enter New Category : "
+                           ACCEPT MB-CATEGORY
+
+                           MOVE BOOK-ISBN    TO TEMP-BOOK-ISBN
+                           MOVE MB-NAME      TO TEMP-BOOK-NAME
+                           MOVE MB-AUTHOR    TO TEMP-BOOK-AUTHOR
+                           MOVE MB-CALLNUM   TO TEMP-BOOK-CALL-NUM
+                           MOVE MB-CATEGORY  TO TEMP-BOOK-CATEGORY
+                           MOVE BOOK-STATUS  TO TEMP-BOOK-STATUS
+                           MOVE BOOK-HELD-FOR TO TEMP-BOOK-HELD-FOR
+                       ELSE
+                           MOVE BOOK-ISBN TO TEMP-BOOK-ISBN
+                           MOVE BOOK-NAME TO TEMP-BOOK-NAME
+                           MOVE BOOK-AUTHOR TO TEMP-BOOK-AUTHOR
+                           MOVE BOOK-CALL-NUM TO TEMP-BOOK-CALL-NUM
+                           MOVE BOOK-CATEGORY TO TEMP-BOOK-CATEGORY
+                           MOVE BOOK-STATUS TO TEMP-BOOK-STATUS
+                           MOVE BOOK-HELD-FOR TO TEMP-BOOK-HELD-FOR
+                       END-IF
+                       WRITE TEMP-BOOK-REC
+               END-READ
+           END-PERFORM
+
+           CLOSE BOOK-FILE
+           CLOSE TEMP-BOOK-FILE
+
+           IF MB-FOUND = "Y"
+               *> Replace original file with temp file
+               OPEN INPUT TEMP-BOOK-FILE
+               OPEN OUTPUT BOOK-FILE
+
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ TEMP-BOOK-FILE
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           MOVE TEMP-BOOK-ISBN TO BOOK-ISBN
+                           MOVE TEMP-BOOK-NAME TO BOOK-NAME
+                           MOVE TEMP-BOOK-AUTHOR TO BOOK-AUTHOR
+                           MOVE TEMP-BOOK-CALL-NUM TO BOOK-CALL-NUM
+                           MOVE TEMP-BOOK-CATEGORY TO BOOK-CATEGORY
+                           MOVE TEMP-BOOK-STATUS TO BOOK-STATUS
+                           MOVE TEMP-BOOK-HELD-FOR TO BOOK-HELD-FOR
+                           WRITE BOOK-FILE-REC
+                   END-READ
+               END-PERFORM
+
+               CLOSE TEMP-BOOK-FILE
+               CLOSE BOOK-FILE
+               DISPLAY "Book updated successfully."
+           ELSE
+               DISPLAY "Book with ISBN " MB-ISBN " not found."
+           END-IF
+           DISPLAY "Press Enter to continue..."
+           ACCEPT DUMMY.
+
+      *> Delete a book record
+       DELETE-BOOK.
+           DISPLAY "Enter ISBN of book to delete : "
+           ACCEPT MB-ISBN
+           MOVE "N" TO MB-FOUND
+
+           OPEN INPUT BOOK-FILE
+           OPEN OUTPUT TEMP-BOOK-FILE
+
+           MOVE "N" TO WS-EOF-FLAG
+           PERFORM UNTIL WS-END-OF-FILE
+               READ BOOK-FILE
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       IF BOOK-ISBN = MB-ISBN
+                           MOVE "Y" TO MB-FOUND
+                       ELSE
+                           MOVE BOOK-ISBN TO TEMP-BOOK-ISBN
+                           MOVE BOOK-NAME TO TEMP-BOOK-NAME
+                           MOVE BOOK-AUTHOR TO TEMP-BOOK-AUTHOR
+                           MOVE BOOK-CALL-NUM TO TEMP-BOOK-CALL-NUM
+                           MOVE BOOK-CATEGORY TO TEMP-BOOK-CATEGORY
+                           MOVE BOOK-STATUS TO TEMP-BOOK-STATUS
+                           MOVE BOOK-HELD-FOR TO TEMP-BOOK-HELD-FOR
+                           WRITE TEMP-BOOK-REC
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE BOOK-FILE
+           CLOSE TEMP-BOOK-FILE
+
+           IF MB-FOUND = "Y"
+               *> Replace original file with temp file
+               OPEN INPUT TEMP-BOOK-FILE
+               OPEN OUTPUT BOOK-FILE
+
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ TEMP-BOOK-FILE
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           MOVE TEMP-BOOK-ISBN TO BOOK-ISBN
+                           MOVE TEMP-BOOK-NAME TO BOOK-NAME
+                           MOVE TEMP-BOOK-AUTHOR TO BOOK-AUTHOR
+                           MOVE TEMP-BOOK-CALL-NUM TO BOOK-CALL-NUM
+                           MOVE TEMP-BOOK-CATEGORY TO BOOK-CATEGORY
+                           MOVE TEMP-BOOK-STATUS TO BOOK-STATUS
+                           MOVE TEMP-BOOK-HELD-FOR TO BOOK-HELD-FOR
+                           WRITE BOOK-FILE-REC
+                   END-READ
+               END-PERFORM
+
+               CLOSE TEMP-BOOK-FILE
+               CLOSE BOOK-FILE
+               DISPLAY "Book deleted successfully."
+           ELSE
+               DISPLAY "Book with ISBN " MB-ISBN " not found."
+           END-IF
+           DISPLAY "Press Enter to continue..."
+           ACCEPT DUMMY.
+
+      *> Member-record maintenance menu
+       MANAGE-MEMBERS.
+           DISPLAY "===============================================".
+           DISPLAY "           MANAGE MEMBERS - MEMBER RECORDS".
+           DISPLAY "===============================================".
+           DISPLAY " 1. EDIT MEMBER".
+           DISPLAY " 2. DEACTIVATE / REACTIVATE MEMBER".
+           DISPLAY " 3. BACK TO MAIN MENU".
+           DISPLAY "===============================================".
+           DISPLAY "Enter Your Choice :"
+           ACCEPT WS-MEMBER-CHOICE.
+           EVALUATE WS-MEMBER-CHOICE
+             WHEN 1  PERFORM EDIT-MEMBER
+             WHEN 2  PERFORM TOGGLE-MEMBER-STATUS
+             WHEN 3  CONTINUE
+             WHEN OTHER DISPLAY "Invalid choice "
+             ",Press Enter To Try Again !"
+             ACCEPT DUMMY
+           END-EVALUATE.
+
+      *> Update the editable fields (name/phone) of an existing
+      *> member record, looked up by Student ID
+       EDIT-MEMBER.
+           DISPLAY "Enter Student ID of member to edit : "
+           ACCEPT MM-SID-ID
+           MOVE "N" TO MM-FOUND
+
+           OPEN INPUT MEMBER-FILE
+           OPEN OUTPUT TEMP-MEMBER-FILE
+
+           MOVE "N" TO WS-EOF-FLAG
+           PERFORM UNTIL WS-END-OF-FILE
+               READ MEMBER-FILE
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       IF MEM-SID-ID = MM-SID-ID
+                           MOVE "Y" TO MM-FOUND
+                           DISPLAY "Current Name  : " MEM-NAME
+                           DISPLAY "Current Phone : " MEM-PHONE
+                           DISPLAY "Enter New Name : "
+                           ACCEPT MM-NAME
+                           DISPLAY "Enter New Phone : "
+                           ACCEPT MM-PHONE
+
+                           MOVE MEM-ID     TO TEMP-MEM-ID
+                           MOVE MEM-SID-ID TO TEMP-MEM-SID-ID
+                           MOVE MM-NAME    TO TEMP-MEM-NAME
+                           MOVE MM-PHONE   TO TEMP-MEM-PHONE
+                           MOVE MEM-STATUS TO TEMP-MEM-STATUS
+                       ELSE
+                           MOVE MEM-ID     TO TEMP-MEM-ID
+                           MOVE MEM-SID-ID TO TEMP-MEM-SID-ID
+                           MOVE MEM-NAME   TO TEMP-MEM-NAME
+                           MOVE MEM-PHONE  TO TEMP-MEM-PHONE
+                           MOVE MEM-STATUS TO TEMP-MEM-STATUS
+                       END-IF
+                       WRITE TEMP-MEMBER-REC
+               END-READ
+           END-PERFORM
+
+           CLOSE MEMBER-FILE
+           CLOSE TEMP-MEMBER-FILE
+
+           IF MM-FOUND = "Y"
+               *> Replace original file with temp file
+               OPEN INPUT TEMP-MEMBER-FILE
+               OPEN OUTPUT MEMBER-FILE
+
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ TEMP-MEMBER-FILE
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           MOVE TEMP-MEM-ID TO MEM-ID
+                           MOVE TEMP-MEM-SID-ID TO MEM-SID-ID
+                           MOVE TEMP-MEM-NAME TO MEM-NAME
+                           MOVE TEMP-MEM-PHONE TO MEM-PHONE
+                           MOVE TEMP-MEM-STATUS TO MEM-STATUS
+                           WRITE MEMBER-FILE-REC
+                   END-READ
+               END-PERFORM
+
+               CLOSE TEMP-MEMBER-FILE
+               CLOSE MEMBER-FILE
+               DISPLAY "Member updated successfully."
+           ELSE
+               DISPLAY "Member with Student ID " MM-SID-ID " not found."
+           END-IF
+           DISPLAY "Press Enter to continue..."
+           ACCEPT DUMMY.
+
+      *> Flip a member record between active and inactive. An
+      *> inactive member is rejected by LOGIN until reactivated.
+       TOGGLE-MEMBER-STATUS.
+           DISPLAY "Enter Student ID of member to deactivate/"
+               "reactivate : "
+           ACCEPT MM-SID-ID
+           MOVE "N" TO MM-FOUND
+
+           OPEN INPUT MEMBER-FILE
+           OPEN OUTPUT TEMP-MEMBER-FILE
+
+           MOVE "N" TO WS-EOF-FLAG
+           PERFORM UNTIL WS-END-OF-FILE
+               READ MEMBER-FILE
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       IF MEM-SID-ID = MM-SID-ID
+                           MOVE "Y" TO MM-FOUND
+                           MOVE MEM-ID     TO TEMP-MEM-ID
+                           MOVE MEM-SID-ID TO TEMP-MEM-SID-ID
+                           MOVE MEM-NAME   TO TEMP-MEM-NAME
+                           MOVE MEM-PHONE  TO TEMP-MEM-PHONE
+                           IF MEM-STATUS = "I"
+                               MOVE "A" TO TEMP-MEM-STATUS
+                           ELSE
+                               MOVE "I" TO TEMP-MEM-STATUS
+                           END-IF
+                           MOVE TEMP-MEM-STATUS TO MM-NEW-STATUS
+                       ELSE
+                           MOVE MEM-ID     TO TEMP-MEM-ID
+                           MOVE MEM-SID-ID TO TEMP-MEM-SID-ID
+                           MOVE MEM-NAME   TO TEMP-MEM-NAME
+                           MOVE MEM-PHONE  TO TEMP-MEM-PHONE
+                           MOVE MEM-STATUS TO TEMP-MEM-STATUS
+                       END-IF
+                       WRITE TEMP-MEMBER-REC
+               END-READ
+           END-PERFORM
+
+           CLOSE MEMBER-FILE
+           CLOSE TEMP-MEMBER-FILE
+
+           IF MM-FOUND = "Y"
+               *> Replace original file with temp file
+               OPEN INPUT TEMP-MEMBER-FILE
+               OPEN OUTPUT MEMBER-FILE
+
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ TEMP-MEMBER-FILE
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           MOVE TEMP-MEM-ID TO MEM-ID
+                           MOVE TEMP-MEM-SID-ID TO MEM-SID-ID
+                           MOVE TEMP-MEM-NAME TO MEM-NAME
+                           MOVE TEMP-MEM-PHONE TO MEM-PHONE
+                           MOVE TEMP-MEM-STATUS TO MEM-STATUS
+                           WRITE MEMBER-FILE-REC
+                   END-READ
+               END-PERFORM
+
+               CLOSE TEMP-MEMBER-FILE
+               CLOSE MEMBER-FILE
+               IF MM-NEW-STATUS = "I"
+                   DISPLAY "Member deactivated successfully."
+               ELSE
+                   DISPLAY "Member reactivated successfully."
+               END-IF
+           ELSE
+               DISPLAY "Member with Student ID " MM-SID-ID " not found."
+           END-IF
+           DISPLAY "Press Enter to continue..."
+           ACCEPT DUMMY.
+
       *> History - Show borrow and return history
        HISTORY.
           IF USER-MEM-ID = SPACES
@@ -926,6 +1817,71 @@
         ACCEPT DUMMY
        END-IF.
 
+      *> List every borrowed book that is past its due date, with how
+      *> many days overdue it currently is
+       OVERDUE-REPORT.
+           DISPLAY "======================================"
+                 "======================================"
+           DISPLAY "                    OVERDUE BOOKS REPORT"
+           DISPLAY "======================================"
+                 "======================================"
+           DISPLAY "Borrow ID       Member ID       ISBN            "
+                 "      Days Overdue"
+           DISPLAY "======================================"
+                 "======================================"
+
+           MOVE 0 TO WS-OVERDUE-COUNT
+
+           OPEN INPUT BORROW-FILE
+           MOVE "N" TO WS-EOF-FLAG
+           PERFORM UNTIL WS-END-OF-FILE
+               READ BORROW-FILE
+                   AT END MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       IF RETURN-DATE(1:4) = "NULL"
+                           MOVE BORROW-DUE-DATE TO CURRENT-DUE-DATE
+                           PERFORM COMPUTE-DAYS-OVERDUE
+                           IF DAYS-DIFF > 0
+                               ADD 1 TO WS-OVERDUE-COUNT
+                               MOVE DAYS-DIFF TO WS-DAYS-OVERDUE-DISP
+                               DISPLAY BORROW-ID-FILE " "
+                                     BORROW-MEM-ID " "
+                                     BORROW-BOOK-ISBN " "
+                                     WS-DAYS-OVERDUE-DISP
+                           END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BORROW-FILE
+
+           IF WS-OVERDUE-COUNT = 0
+               DISPLAY "No overdue books found."
+           END-IF
+
+           DISPLAY "======================================"
+                 "======================================"
+           DISPLAY "Total Overdue Books: " WS-OVERDUE-COUNT
+           DISPLAY "======================================"
+                 "======================================"
+           DISPLAY "Press Enter to continue..."
+           ACCEPT DUMMY.
+
+      *> Compute how many days a still-outstanding loan is past its
+      *> due date (CURRENT-DUE-DATE), leaving the result in DAYS-DIFF
+       COMPUTE-DAYS-OVERDUE.
+           MOVE CURRENT-DUE-DATE(1:4) TO BRW-YYYY
+           MOVE CURRENT-DUE-DATE(6:2) TO BRW-MM
+           MOVE CURRENT-DUE-DATE(9:2) TO BRW-DD
+           COMPUTE BRW-YYYYMMDD = BRW-YYYY * 10000
+                                 + BRW-MM * 100
+                                 + BRW-DD
+           COMPUTE INT-BRW = FUNCTION INTEGER-OF-DATE(BRW-YYYYMMDD)
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-YYYYMMDD
+           COMPUTE INT-RTN = FUNCTION INTEGER-OF-DATE(TODAY-YYYYMMDD)
+
+           COMPUTE DAYS-DIFF = INT-RTN - INT-BRW.
+
       *>  exit program
        EXIT-PROGRAM.
                DISPLAY "Thank you for using the service, "MEM-NAME
