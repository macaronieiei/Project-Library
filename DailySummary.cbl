@@ -0,0 +1,204 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:Library - Daily Summary Report
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Daily-Summary-Report.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT BORROW-FILE  ASSIGN TO "BORROW.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-BORROW-STATUS.
+       SELECT RETURN-FILE  ASSIGN TO "RETURN.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-RETURN-STATUS.
+       SELECT SUMMARY-FILE ASSIGN TO "DAILY-SUMMARY.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> Layouts duplicated from LibraryProject.cbl - this program has
+      *> no copybook to share them from.
+       FD  BORROW-FILE.
+       01  BORROW-FILE-REC.
+           05 BORROW-ID-FILE       PIC X(15).
+           05 BORROW-MEM-ID        PIC X(14).
+           05 BORROW-BOOK-ISBN     PIC X(20).
+           05 BORROW-DATE          PIC X(21).
+           05 RETURN-DATE          PIC X(10).
+           05 BORROW-DUE-DATE      PIC X(10).
+
+       FD  RETURN-FILE.
+       01  RETURN-FILE-REC.
+           05 RETURN-ID-FILE            PIC X(15).
+           05 BORROW-ID-R             PIC X(15).
+           05 RETURN-MEM-ID     PIC X(14).
+           05 RETURN-BOOK-ISBN  PIC X(20).
+           05 BORROW-DATE-R     PIC X(21).
+           05 RETURN-DATE-R     PIC X(21).
+           05 RETURN-FINE-BAHT  PIC 9(7).
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-FILE-REC   PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BORROW-STATUS     PIC XX     VALUE SPACES.
+       01  WS-RETURN-STATUS     PIC XX     VALUE SPACES.
+
+       01  WS-EOF-FLAG          PIC A(1)    VALUE 'N'.
+           88 WS-END-OF-FILE                VALUE 'Y'.
+
+       01  WS-TODAY-DATE-TIME   PIC X(21).
+       01  WS-TODAY-DATE        PIC X(10).
+
+       01  BRW-YYYY             PIC 9(4).
+       01  BRW-MM               PIC 9(2).
+       01  BRW-DD               PIC 9(2).
+       01  BRW-YYYYMMDD         PIC 9(8).
+       01  TODAY-YYYYMMDD       PIC 9(8).
+       01  INT-BRW              PIC 9(9).
+       01  INT-TODAY            PIC 9(9).
+       01  DAYS-DIFF            PIC S9(5).
+
+       01  WS-BORROWED-TODAY    PIC 9(5) VALUE 0.
+       01  WS-RETURNED-TODAY    PIC 9(5) VALUE 0.
+       01  WS-OVERDUE-COUNT     PIC 9(5) VALUE 0.
+       01  WS-FINES-TODAY       PIC 9(9) VALUE 0.
+
+       01  WS-BORROWED-FMT      PIC ZZZZ9.
+       01  WS-RETURNED-FMT      PIC ZZZZ9.
+       01  WS-OVERDUE-FMT       PIC ZZZZ9.
+       01  WS-FINES-FMT         PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM GET-TODAY-DATE
+           PERFORM SCAN-BORROW-FILE
+           PERFORM SCAN-RETURN-FILE
+           PERFORM WRITE-SUMMARY-REPORT
+           STOP RUN.
+
+      *> Get today's date once, in the same YYYY-MM-DD form the rest
+      *> of the system stamps into BORROW-DATE/RETURN-DATE-R
+       GET-TODAY-DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-DATE-TIME
+           MOVE WS-TODAY-DATE-TIME(1:4) TO BRW-YYYY
+           MOVE WS-TODAY-DATE-TIME(5:2) TO BRW-MM
+           MOVE WS-TODAY-DATE-TIME(7:2) TO BRW-DD
+           STRING BRW-YYYY DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  BRW-MM DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  BRW-DD DELIMITED BY SIZE
+                  INTO WS-TODAY-DATE
+           END-STRING.
+
+      *> Tally books borrowed today and books currently overdue
+       SCAN-BORROW-FILE.
+           OPEN INPUT BORROW-FILE
+           IF WS-BORROW-STATUS NOT = "35"
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ BORROW-FILE
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           IF BORROW-DATE(1:10) = WS-TODAY-DATE
+                               ADD 1 TO WS-BORROWED-TODAY
+                           END-IF
+                           IF RETURN-DATE(1:4) = "NULL"
+                               PERFORM COMPUTE-DAYS-OVERDUE
+                               IF DAYS-DIFF > 0
+                                   ADD 1 TO WS-OVERDUE-COUNT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BORROW-FILE
+           END-IF.
+
+      *> Tally books returned today and fines collected today
+       SCAN-RETURN-FILE.
+           OPEN INPUT RETURN-FILE
+           IF WS-RETURN-STATUS NOT = "35"
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ RETURN-FILE
+                       AT END MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           IF RETURN-DATE-R(1:10) = WS-TODAY-DATE
+                               ADD 1 TO WS-RETURNED-TODAY
+                               ADD RETURN-FINE-BAHT TO WS-FINES-TODAY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RETURN-FILE
+           END-IF.
+
+      *> Compute how many days a still-outstanding loan is past its
+      *> due date (BORROW-DUE-DATE), leaving the result in DAYS-DIFF
+       COMPUTE-DAYS-OVERDUE.
+           MOVE BORROW-DUE-DATE(1:4) TO BRW-YYYY
+           MOVE BORROW-DUE-DATE(6:2) TO BRW-MM
+           MOVE BORROW-DUE-DATE(9:2) TO BRW-DD
+           COMPUTE BRW-YYYYMMDD = BRW-YYYY * 10000
+                                 + BRW-MM * 100
+                                 + BRW-DD
+           COMPUTE INT-BRW = FUNCTION INTEGER-OF-DATE(BRW-YYYYMMDD)
+
+           MOVE WS-TODAY-DATE-TIME(1:8) TO TODAY-YYYYMMDD
+           COMPUTE INT-TODAY = FUNCTION INTEGER-OF-DATE(TODAY-YYYYMMDD)
+
+           COMPUTE DAYS-DIFF = INT-TODAY - INT-BRW.
+
+      *> Write the totals out to DAILY-SUMMARY.txt for the nightly job
+       WRITE-SUMMARY-REPORT.
+           MOVE WS-BORROWED-TODAY TO WS-BORROWED-FMT
+           MOVE WS-RETURNED-TODAY TO WS-RETURNED-FMT
+           MOVE WS-OVERDUE-COUNT  TO WS-OVERDUE-FMT
+           MOVE WS-FINES-TODAY    TO WS-FINES-FMT
+
+           OPEN OUTPUT SUMMARY-FILE
+
+           MOVE "===============================================" TO
+               SUMMARY-FILE-REC
+           WRITE SUMMARY-FILE-REC
+
+           MOVE SPACES TO SUMMARY-FILE-REC
+           STRING "DAILY LIBRARY SUMMARY - " WS-TODAY-DATE
+               DELIMITED BY SIZE INTO SUMMARY-FILE-REC
+           WRITE SUMMARY-FILE-REC
+
+           MOVE "===============================================" TO
+               SUMMARY-FILE-REC
+           WRITE SUMMARY-FILE-REC
+
+           MOVE SPACES TO SUMMARY-FILE-REC
+           STRING "Books Borrowed Today  : " WS-BORROWED-FMT
+               DELIMITED BY SIZE INTO SUMMARY-FILE-REC
+           WRITE SUMMARY-FILE-REC
+
+           MOVE SPACES TO SUMMARY-FILE-REC
+           STRING "Books Returned Today  : " WS-RETURNED-FMT
+               DELIMITED BY SIZE INTO SUMMARY-FILE-REC
+           WRITE SUMMARY-FILE-REC
+
+           MOVE SPACES TO SUMMARY-FILE-REC
+           STRING "Currently Overdue     : " WS-OVERDUE-FMT
+               DELIMITED BY SIZE INTO SUMMARY-FILE-REC
+           WRITE SUMMARY-FILE-REC
+
+           MOVE SPACES TO SUMMARY-FILE-REC
+           STRING "Fines Collected Today : " WS-FINES-FMT " Baht"
+               DELIMITED BY SIZE INTO SUMMARY-FILE-REC
+           WRITE SUMMARY-FILE-REC
+
+           MOVE "===============================================" TO
+               SUMMARY-FILE-REC
+           WRITE SUMMARY-FILE-REC
+
+           CLOSE SUMMARY-FILE.
+
+       END PROGRAM Daily-Summary-Report.
